@@ -0,0 +1,67 @@
+//DLYCYCLE JOB (ACCTNO),'RECON DAILY CYCLE',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* DLYCYCLE - FINANCIAL CONTROL RECONCILIATION UNIT
+//*
+//* NIGHTLY CYCLE FOR THE NUM1/NUM2 BALANCE RECONCILIATION:
+//*   STEP010  PRE-FLIGHT   - VERIFY FILES, WRITE AUDIT RUN-HEADER
+//*   STEP020  COMPARE      - BATCH COMPARISON OF THE DAY'S PAIRS
+//*   STEP030  SUMRPT       - PRINTED SUMMARY OF THE AUDIT TRAIL
+//*
+//* EACH STEP IS COND-PROTECTED AGAINST THE STEPS AHEAD OF IT SO A
+//* PRE-FLIGHT OR COMPARISON FAILURE STOPS THE CHAIN INSTEAD OF
+//* PRODUCING A SUMMARY OFF OF BAD OR INCOMPLETE DATA.  A PRE-FLIGHT
+//* RETURN CODE OF 4 (TOLPARM MISSING) IS A WARNING ONLY AND DOES
+//* NOT STOP THE CHAIN.
+//*
+//* MODIFICATION HISTORY
+//*   08/09/2026  DRO  ORIGINAL JOB STREAM.
+//*   08/09/2026  DRO  ADDED GLEXTRACT TO STEP010 AND STEP020, NOW
+//*                    THAT COMPARE FEEDS MATERIAL BREAKS TO THE GL
+//*                    POSTING INTERFACE.
+//*   08/09/2026  DRO  CORRECTED THE COND OPERATOR ON STEP020 AND
+//*                    STEP030 - IT WAS BYPASSING THE NEXT STEP ON A
+//*                    CLEAN RETURN CODE AND LETTING IT RUN AFTER A
+//*                    HARD FAILURE, THE OPPOSITE OF WHAT WAS
+//*                    INTENDED.  GT NOW STOPS THE CHAIN ONLY WHEN A
+//*                    PRIOR STEP CAME BACK RC 8.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD DSN=RECON.PROD.LOADLIB,DISP=SHR
+//INFILE   DD DSN=RECON.PROD.DAILY.INFILE,DISP=SHR
+//TOLPARM  DD DSN=RECON.PROD.PARM.TOLPARM,DISP=SHR
+//RESLTFILE DD DSN=RECON.PROD.DAILY.RESLTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//ERRFILE  DD DSN=RECON.PROD.DAILY.ERRFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//AUDITFILE DD DSN=RECON.PROD.DAILY.AUDITFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE)
+//GLEXTRACT DD DSN=RECON.PROD.DAILY.GLEXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=COMPARE,PARM='BATCH',
+//             COND=(4,GT,STEP010)
+//STEPLIB  DD DSN=RECON.PROD.LOADLIB,DISP=SHR
+//INFILE   DD DSN=RECON.PROD.DAILY.INFILE,DISP=SHR
+//TOLPARM  DD DSN=RECON.PROD.PARM.TOLPARM,DISP=SHR
+//RESLTFILE DD DSN=RECON.PROD.DAILY.RESLTFILE,DISP=MOD
+//ERRFILE  DD DSN=RECON.PROD.DAILY.ERRFILE,DISP=MOD
+//AUDITFILE DD DSN=RECON.PROD.DAILY.AUDITFILE,DISP=MOD
+//CKPTFILE DD DSN=RECON.PROD.DAILY.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//GLEXTRACT DD DSN=RECON.PROD.DAILY.GLEXTRACT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SUMRPT,
+//             COND=((4,GT,STEP010),(4,GT,STEP020))
+//STEPLIB  DD DSN=RECON.PROD.LOADLIB,DISP=SHR
+//AUDITFILE DD DSN=RECON.PROD.DAILY.AUDITFILE,DISP=SHR
+//SUMMARY  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
