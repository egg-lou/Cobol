@@ -1,11 +1,231 @@
-      *Hello World Program
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. hello-world.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-RESULT PIC X(14).
-       PROCEDURE DIVISION.
-       HELLO-WORLD.
-           MOVE "Hello, World!" TO WS-RESULT.
-           DISPLAY WS-RESULT.
-           STOP RUN.
\ No newline at end of file
+000100*****************************************************************
+000200* HELLO.CBL
+000300*
+000400* Repurposed as the nightly cycle's pre-flight / start-of-run
+000500* step: confirms the files the rest of the cycle depends on are
+000600* present and available, writes a run-header record to
+000700* AUDITFILE ahead of compare.cbl's detail records, and sets a
+000800* return code for the next step to check before it runs.
+000900*
+001000*     RC 0  - all required files present, TOLPARM present
+001100*     RC 4  - TOLPARM (optional) missing - the run will proceed
+001200*             at zero tolerance
+001300*     RC 8  - a required file is missing or unavailable - the
+001400*             cycle should not proceed
+001500*
+001600* INSTALLATION.  FINANCIAL CONTROL - RECONCILIATION UNIT
+001700* AUTHOR.        D. OKAFOR
+001800* DATE-WRITTEN.  01/09/2015
+001900*
+002000* MODIFICATION HISTORY
+002100*   01/09/2015  DRO  Original Hello World program.
+002200*   08/09/2026  DRO  Repurposed as the nightly cycle's pre-flight
+002300*                    step: file verification, audit run-header,
+002400*                    and a return code for the next step to
+002500*                    check.
+002600*   08/09/2026  DRO  Added GLEXTRACT to the files verified, now
+002700*                    that compare.cbl feeds material breaks to
+002800*                    the GL posting interface.
+002900*   08/09/2026  DRO  OPEN EXTEND falling back to OPEN OUTPUT now
+003000*                    checks for file status 35 (file not found)
+003100*                    specifically, instead of treating any
+003200*                    non-zero status as "doesn't exist yet" - a
+003300*                    locked dataset or a security violation no
+003400*                    longer gets silently truncated.  Restructured
+003500*                    3000-WRITE-RUN-HEADER's failure path to use
+003600*                    ELSE instead of GO TO, matching the rest of
+003700*                    the program.
+003800*****************************************************************
+003900 IDENTIFICATION DIVISION.
+004000 PROGRAM-ID. hello-world.
+004100
+004200 ENVIRONMENT DIVISION.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT INFILE ASSIGN TO "INFILE"
+004600         ORGANIZATION IS SEQUENTIAL
+004700         FILE STATUS IS WS-INFILE-STATUS.
+004800
+004900     SELECT TOLFILE ASSIGN TO "TOLPARM"
+005000         ORGANIZATION IS SEQUENTIAL
+005100         FILE STATUS IS WS-TOLPARM-STATUS.
+005200
+005300     SELECT RESLTFILE ASSIGN TO "RESLTFILE"
+005400         ORGANIZATION IS SEQUENTIAL
+005500         FILE STATUS IS WS-RESLT-STATUS.
+005600
+005700     SELECT ERRFILE ASSIGN TO "ERRFILE"
+005800         ORGANIZATION IS SEQUENTIAL
+005900         FILE STATUS IS WS-ERR-STATUS.
+006000
+006100     SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+006200         ORGANIZATION IS SEQUENTIAL
+006300         FILE STATUS IS WS-AUDIT-STATUS.
+006400
+006500     SELECT GLEXTRACT ASSIGN TO "GLEXTRACT"
+006600         ORGANIZATION IS SEQUENTIAL
+006700         FILE STATUS IS WS-GLEXT-STATUS.
+006800
+006900 DATA DIVISION.
+007000 FILE SECTION.
+007100 FD  INFILE
+007200     LABEL RECORDS ARE STANDARD.
+007300 COPY CMPPAIR.
+007400
+007500 FD  TOLFILE
+007600     LABEL RECORDS ARE STANDARD.
+007700 COPY TOLPARM.
+007800
+007900 FD  RESLTFILE
+008000     LABEL RECORDS ARE STANDARD.
+008100 COPY RESLREC.
+008200
+008300 FD  ERRFILE
+008400     LABEL RECORDS ARE STANDARD.
+008500 COPY ERRREC.
+008600
+008700 FD  AUDITFILE
+008800     LABEL RECORDS ARE STANDARD.
+008900 COPY AUDITREC.
+009000
+009100 FD  GLEXTRACT
+009200     LABEL RECORDS ARE STANDARD.
+009300 COPY GLEXTRAC.
+009400
+009500 WORKING-STORAGE SECTION.
+009600 01  WS-RESULT                       PIC X(14).
+009700
+009800 01  WS-JOB-FIELDS.
+009900     05  WS-JOB-NAME                 PIC X(08) VALUE "DLYCYCLE".
+010000
+010100 01  WS-COMMAND-LINE-FIELDS.
+010200     05  WS-COMMAND-LINE             PIC X(80).
+010300     05  WS-OPERATOR-ID              PIC X(08) VALUE "BATCH".
+010400
+010500 01  WS-DATE-TIME-FIELDS.
+010600     05  WS-CURR-DATE                PIC 9(08).
+010700     05  WS-CURR-TIME                PIC 9(08).
+010800
+010900 01  WS-RETURN-CODE-FIELDS.
+011000     05  WS-RETURN-CODE              PIC 9(04) COMP VALUE ZERO.
+011100
+011200 01  WS-FILE-STATUS-FIELDS.
+011300     05  WS-INFILE-STATUS            PIC X(02).
+011400     05  WS-TOLPARM-STATUS           PIC X(02).
+011500     05  WS-RESLT-STATUS             PIC X(02).
+011600     05  WS-ERR-STATUS                PIC X(02).
+011700     05  WS-AUDIT-STATUS             PIC X(02).
+011800     05  WS-GLEXT-STATUS             PIC X(02).
+011900
+012000 PROCEDURE DIVISION.
+012100 0000-MAINLINE.
+012200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012300     PERFORM 2000-VERIFY-REQUIRED-FILES THRU 2000-EXIT.
+012400     PERFORM 3000-WRITE-RUN-HEADER THRU 3000-EXIT.
+012500     MOVE WS-RETURN-CODE TO RETURN-CODE.
+012600     STOP RUN.
+012700
+012800 1000-INITIALIZE.
+012900     MOVE "Hello, World!" TO WS-RESULT.
+013000     DISPLAY WS-RESULT.
+013100     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+013200     IF WS-COMMAND-LINE NOT = SPACES
+013300         MOVE WS-COMMAND-LINE(1:8) TO WS-OPERATOR-ID
+013400     END-IF.
+013500     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+013600     ACCEPT WS-CURR-TIME FROM TIME.
+013700 1000-EXIT.
+013800     EXIT.
+013900
+014000 2000-VERIFY-REQUIRED-FILES.
+014100     PERFORM 2100-VERIFY-INFILE THRU 2100-EXIT.
+014200     PERFORM 2200-VERIFY-TOLFILE THRU 2200-EXIT.
+014300     PERFORM 2300-VERIFY-OUTPUT-FILES THRU 2300-EXIT.
+014400 2000-EXIT.
+014500     EXIT.
+014600
+014700 2100-VERIFY-INFILE.
+014800     OPEN INPUT INFILE.
+014900     IF WS-INFILE-STATUS NOT = "00"
+015000         DISPLAY "*** PRE-FLIGHT - INFILE NOT AVAILABLE - "
+015100             WS-INFILE-STATUS
+015200         MOVE 8 TO WS-RETURN-CODE
+015300     ELSE
+015400         CLOSE INFILE
+015500     END-IF.
+015600 2100-EXIT.
+015700     EXIT.
+015800
+015900 2200-VERIFY-TOLFILE.
+016000     OPEN INPUT TOLFILE.
+016100     IF WS-TOLPARM-STATUS NOT = "00"
+016200         DISPLAY "*** PRE-FLIGHT - TOLPARM NOT FOUND - "
+016300             "PROCEEDING AT ZERO TOLERANCE"
+016400         IF WS-RETURN-CODE < 4
+016500             MOVE 4 TO WS-RETURN-CODE
+016600         END-IF
+016700     ELSE
+016800         CLOSE TOLFILE
+016900     END-IF.
+017000 2200-EXIT.
+017100     EXIT.
+017200
+017300 2300-VERIFY-OUTPUT-FILES.
+017400     OPEN EXTEND RESLTFILE.
+017500     IF WS-RESLT-STATUS = "35"
+017600         OPEN OUTPUT RESLTFILE
+017700     END-IF.
+017800     IF WS-RESLT-STATUS NOT = "00"
+017900         DISPLAY "*** PRE-FLIGHT - RESLTFILE NOT WRITABLE - "
+018000             WS-RESLT-STATUS
+018100         MOVE 8 TO WS-RETURN-CODE
+018200     ELSE
+018300         CLOSE RESLTFILE
+018400     END-IF.
+018500     OPEN EXTEND ERRFILE.
+018600     IF WS-ERR-STATUS = "35"
+018700         OPEN OUTPUT ERRFILE
+018800     END-IF.
+018900     IF WS-ERR-STATUS NOT = "00"
+019000         DISPLAY "*** PRE-FLIGHT - ERRFILE NOT WRITABLE - "
+019100             WS-ERR-STATUS
+019200         MOVE 8 TO WS-RETURN-CODE
+019300     ELSE
+019400         CLOSE ERRFILE
+019500     END-IF.
+019600     OPEN EXTEND GLEXTRACT.
+019700     IF WS-GLEXT-STATUS = "35"
+019800         OPEN OUTPUT GLEXTRACT
+019900     END-IF.
+020000     IF WS-GLEXT-STATUS NOT = "00"
+020100         DISPLAY "*** PRE-FLIGHT - GLEXTRACT NOT WRITABLE - "
+020200             WS-GLEXT-STATUS
+020300         MOVE 8 TO WS-RETURN-CODE
+020400     ELSE
+020500         CLOSE GLEXTRACT
+020600     END-IF.
+020700 2300-EXIT.
+020800     EXIT.
+020900
+021000 3000-WRITE-RUN-HEADER.
+021100     OPEN EXTEND AUDITFILE.
+021200     IF WS-AUDIT-STATUS = "35"
+021300         OPEN OUTPUT AUDITFILE
+021400     END-IF.
+021500     IF WS-AUDIT-STATUS NOT = "00"
+021600         DISPLAY "*** PRE-FLIGHT - AUDITFILE NOT WRITABLE - "
+021700             WS-AUDIT-STATUS
+021800         MOVE 8 TO WS-RETURN-CODE
+021900     ELSE
+022000         INITIALIZE AUD-RECORD WITH FILLER
+022100         SET AUD-HEADER-RECORD TO TRUE
+022200         MOVE WS-CURR-DATE TO AUD-DATE
+022300         MOVE WS-CURR-TIME TO AUD-TIME
+022400         MOVE WS-JOB-NAME TO AUD-JOB-NAME
+022500         MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+022600         MOVE WS-RETURN-CODE TO AUD-RETURN-CODE
+022700         WRITE AUD-RECORD
+022800         CLOSE AUDITFILE
+022900     END-IF.
+023000 3000-EXIT.
+023100     EXIT.
