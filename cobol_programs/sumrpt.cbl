@@ -0,0 +1,305 @@
+000100*****************************************************************
+000200* SUMRPT.CBL
+000300*
+000400* Reads the day's AUDITFILE, produced by hello-world.cbl (the
+000500* run-header record) and compare.cbl (one detail record per
+000600* comparison, interactive or batch), and prints a formatted
+000700* summary with control totals: how many pairs were processed,
+000800* the outcome breakdown (equal / first greater / second
+000900* greater), the materiality breakdown (material break / within
+001000* tolerance), and the total and average variance.
+001100*
+001200* INSTALLATION.  FINANCIAL CONTROL - RECONCILIATION UNIT
+001300* AUTHOR.        D. OKAFOR
+001400* DATE-WRITTEN.  08/09/2026
+001500*
+001600* MODIFICATION HISTORY
+001700*   08/09/2026  DRO  Original summary report.
+001800*   08/09/2026  DRO  The RUN DATE heading was printing sumrpt's
+001900*                    own execution-time date instead of the date
+002000*                    captured off the AUDITFILE run-header record
+002100*                    it just tallied - a rerun or a late reprint
+002200*                    on a later calendar day showed the wrong
+002300*                    date.  Now prints the header's date, falling
+002400*                    back to the execution-time date only when
+002500*                    the audit file has no header record to read.
+002600*   08/09/2026  DRO  AUDITFILE is never truncated between runs
+002700*                    (it accumulates a rolling history by design),
+002800*                    but the control totals were being summed
+002900*                    across every header segment in the file
+003000*                    instead of just the most recent run - the
+003100*                    second night onward, every total silently
+003200*                    included every prior day's activity.
+003300*                    2300-TALLY-HEADER now resets the detail
+003400*                    counts and the variance total each time a
+003500*                    new header record is read, so only the
+003600*                    segment after the last header is tallied.
+003700*                    Also widened WS-EDIT-COUNT by a digit - it
+003800*                    was one position narrower than the counters
+003900*                    it edits and could have truncated the
+004000*                    printed total.
+004100*****************************************************************
+004200 IDENTIFICATION DIVISION.
+004300 PROGRAM-ID. sumrpt.
+004400
+004500 ENVIRONMENT DIVISION.
+004600 INPUT-OUTPUT SECTION.
+004700 FILE-CONTROL.
+004800     SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+004900         ORGANIZATION IS SEQUENTIAL
+005000         FILE STATUS IS WS-AUDIT-STATUS.
+005100
+005200     SELECT SUMMARY ASSIGN TO "SUMMARY"
+005300         ORGANIZATION IS SEQUENTIAL
+005400         FILE STATUS IS WS-SUMMARY-STATUS.
+005500
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  AUDITFILE
+005900     LABEL RECORDS ARE STANDARD.
+006000 COPY AUDITREC.
+006100
+006200 FD  SUMMARY
+006300     LABEL RECORDS ARE STANDARD.
+006400 01  SUMMARY-LINE                PIC X(80).
+006500
+006600 WORKING-STORAGE SECTION.
+006700 01  WS-PROGRAM-CONSTANTS.
+006800     05  WS-REPORT-TITLE         PIC X(40) VALUE
+006900         "DAILY BALANCE RECONCILIATION - SUMMARY".
+007000
+007100 01  WS-FILE-STATUS-FIELDS.
+007200     05  WS-AUDIT-STATUS         PIC X(02).
+007300     05  WS-SUMMARY-STATUS       PIC X(02).
+007400
+007500 01  WS-SWITCHES.
+007600     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+007700         88  WS-END-OF-AUDIT         VALUE "Y".
+007800
+007900 01  WS-DATE-TIME-FIELDS.
+008000     05  WS-CURR-DATE            PIC 9(08).
+008100     05  WS-CURR-TIME            PIC 9(08).
+008200
+008300 01  WS-RUN-HEADER-FIELDS.
+008400     05  WS-RUN-JOB-NAME         PIC X(08) VALUE SPACES.
+008500     05  WS-RUN-OPERATOR-ID      PIC X(08) VALUE SPACES.
+008600     05  WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+008700     05  WS-RUN-TIME             PIC 9(08) VALUE ZERO.
+008800
+008900 01  WS-COUNTERS.
+009000     05  WS-RECORDS-READ         PIC 9(07) COMP VALUE ZERO.
+009100     05  WS-HEADER-COUNT         PIC 9(07) COMP VALUE ZERO.
+009200     05  WS-DETAIL-COUNT         PIC 9(07) COMP VALUE ZERO.
+009300     05  WS-EQUAL-COUNT          PIC 9(07) COMP VALUE ZERO.
+009400     05  WS-FIRST-GTR-COUNT      PIC 9(07) COMP VALUE ZERO.
+009500     05  WS-SECOND-GTR-COUNT     PIC 9(07) COMP VALUE ZERO.
+009600     05  WS-MATERIAL-COUNT       PIC 9(07) COMP VALUE ZERO.
+009700     05  WS-TOLERANCE-COUNT      PIC 9(07) COMP VALUE ZERO.
+009800     05  WS-VARIANCE-TOTAL       PIC 9(09) COMP VALUE ZERO.
+009900
+010000 01  WS-AVERAGE-FIELDS.
+010100     05  WS-VARIANCE-AVERAGE     PIC 9(05)V99 VALUE ZERO.
+010200
+010300 01  WS-EDITED-FIELDS.
+010400     05  WS-EDIT-DATE            PIC 9(08).
+010500     05  WS-EDIT-COUNT           PIC ZZZ,ZZZ,ZZ9.
+010600     05  WS-EDIT-VARIANCE-TOTAL  PIC ZZZ,ZZZ,ZZ9.
+010700     05  WS-EDIT-VARIANCE-AVG    PIC ZZ,ZZ9.99.
+010800
+010900 PROCEDURE DIVISION.
+011000 0000-MAINLINE.
+011100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011200     PERFORM 2000-PROCESS-AUDIT-FILE THRU 2000-EXIT.
+011300     IF WS-HEADER-COUNT = ZERO
+011400         MOVE WS-CURR-DATE TO WS-RUN-DATE
+011500         MOVE WS-CURR-TIME TO WS-RUN-TIME
+011600     END-IF.
+011700     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+011800     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+011900     STOP RUN.
+012000
+012100 1000-INITIALIZE.
+012200     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+012300     ACCEPT WS-CURR-TIME FROM TIME.
+012400     OPEN INPUT AUDITFILE.
+012500     IF WS-AUDIT-STATUS NOT = "00"
+012600         DISPLAY "*** SUMRPT - AUDITFILE NOT AVAILABLE - "
+012700             WS-AUDIT-STATUS
+012800         MOVE 8 TO RETURN-CODE
+012900         STOP RUN
+013000     END-IF.
+013100     OPEN OUTPUT SUMMARY.
+013200     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT.
+013300 1000-EXIT.
+013400     EXIT.
+013500
+013600 2000-PROCESS-AUDIT-FILE.
+013700     PERFORM 2200-TALLY-AUDIT-RECORD THRU 2200-EXIT
+013800         UNTIL WS-END-OF-AUDIT.
+013900 2000-EXIT.
+014000     EXIT.
+014100
+014200 2100-READ-AUDIT-RECORD.
+014300     READ AUDITFILE
+014400         AT END SET WS-END-OF-AUDIT TO TRUE
+014500     END-READ.
+014600     IF NOT WS-END-OF-AUDIT
+014700         ADD 1 TO WS-RECORDS-READ
+014800     END-IF.
+014900 2100-EXIT.
+015000     EXIT.
+015100
+015200 2200-TALLY-AUDIT-RECORD.
+015300     IF AUD-HEADER-RECORD
+015400         PERFORM 2300-TALLY-HEADER THRU 2300-EXIT
+015500     ELSE
+015600         PERFORM 2400-TALLY-DETAIL THRU 2400-EXIT
+015700     END-IF.
+015800     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT.
+015900 2200-EXIT.
+016000     EXIT.
+016100
+016200 2300-TALLY-HEADER.
+016300     ADD 1 TO WS-HEADER-COUNT.
+016400     MOVE ZERO TO WS-DETAIL-COUNT.
+016500     MOVE ZERO TO WS-EQUAL-COUNT.
+016600     MOVE ZERO TO WS-FIRST-GTR-COUNT.
+016700     MOVE ZERO TO WS-SECOND-GTR-COUNT.
+016800     MOVE ZERO TO WS-MATERIAL-COUNT.
+016900     MOVE ZERO TO WS-TOLERANCE-COUNT.
+017000     MOVE ZERO TO WS-VARIANCE-TOTAL.
+017100     MOVE AUD-JOB-NAME TO WS-RUN-JOB-NAME.
+017200     MOVE AUD-OPERATOR-ID TO WS-RUN-OPERATOR-ID.
+017300     MOVE AUD-DATE TO WS-RUN-DATE.
+017400     MOVE AUD-TIME TO WS-RUN-TIME.
+017500 2300-EXIT.
+017600     EXIT.
+017700
+017800 2400-TALLY-DETAIL.
+017900     ADD 1 TO WS-DETAIL-COUNT.
+018000     ADD AUD-VARIANCE TO WS-VARIANCE-TOTAL.
+018100     IF AUD-OUTCOME-EQUAL
+018200         ADD 1 TO WS-EQUAL-COUNT
+018300     ELSE
+018400         IF AUD-OUTCOME-FIRST-GREATER
+018500             ADD 1 TO WS-FIRST-GTR-COUNT
+018600         ELSE
+018700             ADD 1 TO WS-SECOND-GTR-COUNT
+018800         END-IF
+018900     END-IF.
+019000     IF AUD-MATERIAL
+019100         ADD 1 TO WS-MATERIAL-COUNT
+019200     ELSE
+019300         ADD 1 TO WS-TOLERANCE-COUNT
+019400     END-IF.
+019500 2400-EXIT.
+019600     EXIT.
+019700
+019800 3000-PRINT-REPORT.
+019900     PERFORM 3100-PRINT-RUN-HEADINGS THRU 3100-EXIT.
+020000     PERFORM 3200-PRINT-CONTROL-TOTALS THRU 3200-EXIT.
+020100 3000-EXIT.
+020200     EXIT.
+020300
+020400 3100-PRINT-RUN-HEADINGS.
+020500     MOVE SPACES TO SUMMARY-LINE.
+020600     WRITE SUMMARY-LINE.
+020700     MOVE SPACES TO SUMMARY-LINE.
+020800     MOVE WS-REPORT-TITLE TO SUMMARY-LINE(1:40).
+020900     WRITE SUMMARY-LINE.
+021000     MOVE WS-RUN-DATE TO WS-EDIT-DATE.
+021100     MOVE SPACES TO SUMMARY-LINE.
+021200     STRING "RUN DATE: " WS-EDIT-DATE
+021300         DELIMITED BY SIZE INTO SUMMARY-LINE.
+021400     WRITE SUMMARY-LINE.
+021500     MOVE SPACES TO SUMMARY-LINE.
+021600     STRING "JOB NAME: " WS-RUN-JOB-NAME
+021700         "     OPERATOR: " WS-RUN-OPERATOR-ID
+021800         DELIMITED BY SIZE INTO SUMMARY-LINE.
+021900     WRITE SUMMARY-LINE.
+022000     MOVE SPACES TO SUMMARY-LINE.
+022100     WRITE SUMMARY-LINE.
+022200 3100-EXIT.
+022300     EXIT.
+022400
+022500 3200-PRINT-CONTROL-TOTALS.
+022600     MOVE WS-DETAIL-COUNT TO WS-EDIT-COUNT.
+022700     MOVE SPACES TO SUMMARY-LINE.
+022800     STRING "PAIRS PROCESSED . . . . . . . . " DELIMITED BY SIZE
+022900         WS-EDIT-COUNT DELIMITED BY SIZE
+023000         INTO SUMMARY-LINE.
+023100     WRITE SUMMARY-LINE.
+023200
+023300     MOVE WS-EQUAL-COUNT TO WS-EDIT-COUNT.
+023400     MOVE SPACES TO SUMMARY-LINE.
+023500     STRING "  NUMBERS EQUAL . . . . . . . . " DELIMITED BY SIZE
+023600         WS-EDIT-COUNT DELIMITED BY SIZE
+023700         INTO SUMMARY-LINE.
+023800     WRITE SUMMARY-LINE.
+023900
+024000     MOVE WS-FIRST-GTR-COUNT TO WS-EDIT-COUNT.
+024100     MOVE SPACES TO SUMMARY-LINE.
+024200     STRING "  FIRST NUMBER GREATER . . . . . " DELIMITED BY SIZE
+024300         WS-EDIT-COUNT DELIMITED BY SIZE
+024400         INTO SUMMARY-LINE.
+024500     WRITE SUMMARY-LINE.
+024600
+024700     MOVE WS-SECOND-GTR-COUNT TO WS-EDIT-COUNT.
+024800     MOVE SPACES TO SUMMARY-LINE.
+024900     STRING "  SECOND NUMBER GREATER  . . . . " DELIMITED BY SIZE
+025000         WS-EDIT-COUNT DELIMITED BY SIZE
+025100         INTO SUMMARY-LINE.
+025200     WRITE SUMMARY-LINE.
+025300
+025400     MOVE SPACES TO SUMMARY-LINE.
+025500     WRITE SUMMARY-LINE.
+025600
+025700     MOVE WS-MATERIAL-COUNT TO WS-EDIT-COUNT.
+025800     MOVE SPACES TO SUMMARY-LINE.
+025900     STRING "MATERIAL BREAKS . . . . . . . . " DELIMITED BY SIZE
+026000         WS-EDIT-COUNT DELIMITED BY SIZE
+026100         INTO SUMMARY-LINE.
+026200     WRITE SUMMARY-LINE.
+026300
+026400     MOVE WS-TOLERANCE-COUNT TO WS-EDIT-COUNT.
+026500     MOVE SPACES TO SUMMARY-LINE.
+026600     STRING "WITHIN TOLERANCE  . . . . . . . " DELIMITED BY SIZE
+026700         WS-EDIT-COUNT DELIMITED BY SIZE
+026800         INTO SUMMARY-LINE.
+026900     WRITE SUMMARY-LINE.
+027000
+027100     MOVE SPACES TO SUMMARY-LINE.
+027200     WRITE SUMMARY-LINE.
+027300
+027400     MOVE WS-VARIANCE-TOTAL TO WS-EDIT-VARIANCE-TOTAL.
+027500     MOVE SPACES TO SUMMARY-LINE.
+027600     STRING "TOTAL VARIANCE  . . . . . . . . " DELIMITED BY SIZE
+027700         WS-EDIT-VARIANCE-TOTAL DELIMITED BY SIZE
+027800         INTO SUMMARY-LINE.
+027900     WRITE SUMMARY-LINE.
+028000
+028100     PERFORM 3300-COMPUTE-AVERAGE THRU 3300-EXIT.
+028200     MOVE WS-VARIANCE-AVERAGE TO WS-EDIT-VARIANCE-AVG.
+028300     MOVE SPACES TO SUMMARY-LINE.
+028400     STRING "AVERAGE VARIANCE  . . . . . . . " DELIMITED BY SIZE
+028500         WS-EDIT-VARIANCE-AVG DELIMITED BY SIZE
+028600         INTO SUMMARY-LINE.
+028700     WRITE SUMMARY-LINE.
+028800 3200-EXIT.
+028900     EXIT.
+029000
+029100 3300-COMPUTE-AVERAGE.
+029200     IF WS-DETAIL-COUNT = ZERO
+029300         MOVE ZERO TO WS-VARIANCE-AVERAGE
+029400     ELSE
+029500         COMPUTE WS-VARIANCE-AVERAGE ROUNDED =
+029600             WS-VARIANCE-TOTAL / WS-DETAIL-COUNT
+029700     END-IF.
+029800 3300-EXIT.
+029900     EXIT.
+030000
+030100 8000-TERMINATE.
+030200     CLOSE AUDITFILE.
+030300     CLOSE SUMMARY.
+030400 8000-EXIT.
+030500     EXIT.
