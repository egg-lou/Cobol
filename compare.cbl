@@ -1,21 +1,702 @@
-      *Compare Number Program
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. compare.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Num1 PIC 9(5).
-       01 Num2 PIC 9(5).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter First Number".
-           ACCEPT Num1.
-           DISPLAY "Enter Second Number".
-           ACCEPT Num2.
-
-           IF Num1 > Num2 THEN
-               DISPLAY "The first number is greater"
-           ELSE 
-               DISPLAY "The second number is greater"
-           END-IF.
-
-           STOP RUN.
\ No newline at end of file
+000100*****************************************************************
+000200* COMPARE.CBL
+000300*
+000400* Compares two balances, Num1 and Num2, and reports which one is
+000500* greater.  Runs either interactively (one pair at a time, at a
+000600* terminal) or in batch (a whole file of pairs, unattended),
+000700* selected by the PARM passed on the command line:
+000800*
+000900*     BATCH             - read INFILE, write RESLTFILE
+001000*     BATCH RESTART     - resume a batch run from the last
+001100*                         checkpoint instead of starting over
+001200*     (anything else,
+001300*      including none)  - original interactive Num1/Num2 prompt
+001400*
+001500* Every comparison, batch or interactive, is appended to
+001600* AUDITFILE so a discrepancy raised weeks later can be traced
+001700* back to what the program saw and decided.  Any pair that fails
+001800* numeric edit is routed to ERRFILE instead of abending the run.
+001900*
+002000* INSTALLATION.  FINANCIAL CONTROL - RECONCILIATION UNIT
+002100* AUTHOR.        D. OKAFOR
+002200* DATE-WRITTEN.  03/14/2019
+002300*
+002400* MODIFICATION HISTORY
+002500*   03/14/2019  DRO  Original one-pair interactive version.
+002600*   08/09/2026  DRO  Added batch mode over a paired-values input
+002700*                    file (INFILE/RESLTFILE), for the day's whole
+002800*                    run of pairs instead of one at a time.
+002900*   08/09/2026  DRO  Added audit trail (AUDITFILE), appended to
+003000*                    on every run, interactive or batch.
+003100*   08/09/2026  DRO  Added numeric edit on Num1/Num2 with an
+003200*                    error/reject report (ERRFILE) so a bad
+003300*                    entry no longer abends the run.
+003400*   08/09/2026  DRO  Now reports the variance amount, not just
+003500*                    which number is bigger, and gives the
+003600*                    equal-numbers case its own outcome instead
+003700*                    of falling into SECOND NUMBER GREATER.
+003800*   08/09/2026  DRO  Added the TOLPARM tolerance threshold, so a
+003900*                    variance is flagged a material break only
+004000*                    when it exceeds the amount ops set in
+004100*                    TOLPARM, instead of every nonzero variance
+004200*                    being treated the same.
+004300*   08/09/2026  DRO  Added checkpoint/restart (CKPTFILE) for the
+004400*                    batch run - PARM of BATCH RESTART picks up
+004500*                    after the last completed checkpoint instead
+004600*                    of reprocessing the whole file.
+004700*   08/09/2026  DRO  Added GLEXTRACT, the GL posting interface
+004800*                    extract, written for every material break.
+004900*   08/09/2026  DRO  1200-OPEN-COMMON-FILES was truncating
+005000*                    ERRFILE and GLEXTRACT on every plain
+005100*                    interactive run, not just a fresh batch
+005200*                    start - both are now opened EXTEND except
+005300*                    when starting a batch run without RESTART.
+005400*                    Checkpointing dropped from every 50 pairs to
+005500*                    every pair, so a restart after an abend can
+005600*                    no longer reprocess - and duplicate - output
+005700*                    already written since the last checkpoint.
+005800*                    Interactive mode now writes a GLEXTRACT
+005900*                    record for a material break the same as
+006000*                    batch mode does.
+006100*   08/09/2026  DRO  RETURN-CODE was never being set - a STEP020
+006200*                    abend or file-open failure came back RC 0,
+006300*                    making the JCL's condition-code checks dead
+006400*                    logic for this step.  Added WS-RETURN-CODE,
+006500*                    the same convention hello-world.cbl uses.
+006600*                    The OPEN EXTEND fallback to OPEN OUTPUT on
+006700*                    AUDITFILE/ERRFILE/GLEXTRACT now falls back
+006800*                    only on file status 35 (file not found) -
+006900*                    any other non-zero status (a locked dataset,
+007000*                    a security violation) is a hard failure
+007100*                    instead of a silent truncation.  INFILE and
+007200*                    AUDITFILE opens are now status-checked the
+007300*                    same as every other file in the program;
+007400*                    an AUDITFILE open failure sets RC 8 and
+007500*                    0000-MAINLINE skips both batch and
+007600*                    interactive processing rather than writing
+007700*                    against a file that never opened.
+007800*   08/09/2026  DRO  GL-VARIANCE-AMOUNT was carrying a sign and
+007900*                    two decimal places that WS-VARIANCE, an
+008000*                    unsigned whole-number absolute difference,
+008100*                    could never populate.  2800-WRITE-GL-EXTRACT
+008200*                    now computes a true signed variance
+008300*                    (Num1 minus Num2) into WS-SIGNED-VARIANCE so
+008400*                    the GL posting interface can tell which
+008500*                    balance was greater, and GLEXTRAC.CPY's PIC
+008600*                    dropped the unused V99.
+008700*   08/09/2026  DRO  1300-OPEN-BATCH-FILES opened RESLTFILE even
+008800*                    when INFILE had just failed to open,
+008900*                    truncating it on a run that was about to
+009000*                    abort anyway - now gated behind a successful
+009100*                    INFILE open.  INFILE and RESLTFILE were also
+009200*                    never closed on a hard-failure path, since
+009300*                    8000-TERMINATE only closed AUDITFILE/ERRFILE/
+009400*                    GLEXTRACT; added CLOSE INFILE/RESLTFILE there
+009500*                    too, harmless on a file that's unopened or
+009600*                    already closed.  2700-WRITE-CHECKPOINT and
+009700*                    2750-WRITE-FINAL-CHECKPOINT never checked
+009800*                    WS-CKPT-STATUS after the OPEN or WRITE, so a
+009900*                    checkpoint failure silently left restart
+010000*                    unavailable with no warning - both now
+010100*                    DISPLAY a warning and set RC 4 on failure,
+010200*                    the same severity TOLPARM problems get.
+010300*                    1100-READ-TOLERANCE-PARM defaulted to zero
+010400*                    tolerance with no diagnostic when TOLPARM was
+010500*                    missing, unlike hello-world.cbl's equivalent
+010600*                    check; now DISPLAYs the same warning and sets
+010700*                    RC 4.
+010800*****************************************************************
+010900 IDENTIFICATION DIVISION.
+011000 PROGRAM-ID. compare.
+011100
+011200 ENVIRONMENT DIVISION.
+011300 INPUT-OUTPUT SECTION.
+011400 FILE-CONTROL.
+011500     SELECT INFILE ASSIGN TO "INFILE"
+011600         ORGANIZATION IS SEQUENTIAL
+011700         FILE STATUS IS WS-INFILE-STATUS.
+011800
+011900     SELECT RESLTFILE ASSIGN TO "RESLTFILE"
+012000         ORGANIZATION IS SEQUENTIAL
+012100         FILE STATUS IS WS-RESLT-STATUS.
+012200
+012300     SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+012400         ORGANIZATION IS SEQUENTIAL
+012500         FILE STATUS IS WS-AUDIT-STATUS.
+012600
+012700     SELECT ERRFILE ASSIGN TO "ERRFILE"
+012800         ORGANIZATION IS SEQUENTIAL
+012900         FILE STATUS IS WS-ERR-STATUS.
+013000
+013100     SELECT TOLFILE ASSIGN TO "TOLPARM"
+013200         ORGANIZATION IS SEQUENTIAL
+013300         FILE STATUS IS WS-TOLPARM-STATUS.
+013400
+013500     SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+013600         ORGANIZATION IS SEQUENTIAL
+013700         FILE STATUS IS WS-CKPT-STATUS.
+013800
+013900     SELECT GLEXTRACT ASSIGN TO "GLEXTRACT"
+014000         ORGANIZATION IS SEQUENTIAL
+014100         FILE STATUS IS WS-GLEXT-STATUS.
+014200
+014300 DATA DIVISION.
+014400 FILE SECTION.
+014500 FD  INFILE
+014600     LABEL RECORDS ARE STANDARD.
+014700 COPY CMPPAIR.
+014800
+014900 FD  RESLTFILE
+015000     LABEL RECORDS ARE STANDARD.
+015100 COPY RESLREC.
+015200
+015300 FD  AUDITFILE
+015400     LABEL RECORDS ARE STANDARD.
+015500 COPY AUDITREC.
+015600
+015700 FD  ERRFILE
+015800     LABEL RECORDS ARE STANDARD.
+015900 COPY ERRREC.
+016000
+016100 FD  TOLFILE
+016200     LABEL RECORDS ARE STANDARD.
+016300 COPY TOLPARM.
+016400
+016500 FD  CKPTFILE
+016600     LABEL RECORDS ARE STANDARD.
+016700 COPY CKPTREC.
+016800
+016900 FD  GLEXTRACT
+017000     LABEL RECORDS ARE STANDARD.
+017100 COPY GLEXTRAC.
+017200
+017300 WORKING-STORAGE SECTION.
+017400 01  WS-PROGRAM-CONSTANTS.
+017500     05  WS-RUN-ID                   PIC X(08) VALUE "CMPRUN".
+017600
+017700 01  WS-RETURN-CODE-FIELDS.
+017800     05  WS-RETURN-CODE              PIC 9(04) COMP VALUE ZERO.
+017900
+018000 01  WS-COMMAND-LINE-FIELDS.
+018100     05  WS-COMMAND-LINE             PIC X(80).
+018200     05  WS-RUN-MODE                 PIC X(08).
+018300         88  WS-BATCH-MODE               VALUE "BATCH".
+018400     05  WS-RESTART-FLAG             PIC X(08).
+018500         88  WS-RESTART-REQUESTED        VALUE "RESTART".
+018600
+018700 01  WS-FILE-STATUS-FIELDS.
+018800     05  WS-INFILE-STATUS            PIC X(02).
+018900     05  WS-RESLT-STATUS             PIC X(02).
+019000     05  WS-AUDIT-STATUS             PIC X(02).
+019100     05  WS-ERR-STATUS               PIC X(02).
+019200     05  WS-TOLPARM-STATUS           PIC X(02).
+019300     05  WS-CKPT-STATUS              PIC X(02).
+019400     05  WS-GLEXT-STATUS             PIC X(02).
+019500
+019600 01  WS-SWITCHES.
+019700     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+019800         88  WS-END-OF-INPUT             VALUE "Y".
+019900     05  WS-PAIR-VALID-SWITCH        PIC X(01) VALUE "Y".
+020000         88  WS-DATA-IS-VALID            VALUE "Y".
+020100         88  WS-DATA-IS-INVALID          VALUE "N".
+020200     05  WS-FIELD-VALID-SWITCH       PIC X(01) VALUE "N".
+020300         88  WS-FIELD-IS-VALID           VALUE "Y".
+020400     05  WS-MATERIALITY-FLAG         PIC X(01).
+020500         88  WS-IS-MATERIAL              VALUE "M".
+020600         88  WS-IS-WITHIN-TOLERANCE      VALUE "T".
+020700
+020800 01  WS-COUNTERS.
+020900     05  WS-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+021000     05  WS-RECORDS-PROCESSED        PIC 9(07) COMP VALUE ZERO.
+021100     05  WS-RECORDS-REJECTED         PIC 9(07) COMP VALUE ZERO.
+021200     05  WS-RECORDS-SKIPPED          PIC 9(07) COMP VALUE ZERO.
+021300     05  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1.
+021400     05  WS-CHECKPOINT-COUNTER       PIC 9(05) COMP VALUE ZERO.
+021500     05  WS-RECORDS-TO-SKIP          PIC 9(07) COMP VALUE ZERO.
+021600     05  WS-SKIP-SUBSCRIPT           PIC 9(07) COMP VALUE ZERO.
+021700
+021800 01  WS-DATE-TIME-FIELDS.
+021900     05  WS-CURR-DATE                PIC 9(08).
+022000     05  WS-CURR-TIME                PIC 9(08).
+022100
+022200 01  WS-WORK-FIELDS.
+022300     05  WS-NUM1-X                   PIC X(05).
+022400     05  WS-NUM2-X                   PIC X(05).
+022500     05  WS-NUM1                     PIC 9(05).
+022600     05  WS-NUM2                     PIC 9(05).
+022700     05  WS-VARIANCE                 PIC 9(05).
+022800     05  WS-SIGNED-VARIANCE          PIC S9(05).
+022900     05  WS-OUTCOME                  PIC X(22).
+023000         88  WS-OUTCOME-EQUAL             VALUE
+023100             "NUMBERS ARE EQUAL     ".
+023200         88  WS-OUTCOME-FIRST-GREATER     VALUE
+023300             "FIRST NUMBER GREATER  ".
+023400         88  WS-OUTCOME-SECOND-GREATER    VALUE
+023500             "SECOND NUMBER GREATER ".
+023600     05  WS-REJECT-REASON            PIC X(30).
+023700     05  WS-ERR-NUM1-DISPLAY         PIC X(05).
+023800     05  WS-ERR-NUM2-DISPLAY         PIC X(05).
+023900     05  WS-TOLERANCE                PIC 9(05) VALUE ZERO.
+024000
+024100 PROCEDURE DIVISION.
+024200 0000-MAINLINE.
+024300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+024400     IF WS-RETURN-CODE < 8
+024500         IF WS-BATCH-MODE
+024600             PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+024700         ELSE
+024800             PERFORM 3000-PROCESS-INTERACTIVE THRU 3000-EXIT
+024900         END-IF
+025000     END-IF.
+025100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+025200     MOVE WS-RETURN-CODE TO RETURN-CODE.
+025300     STOP RUN.
+025400
+025500*-----------------------------------------------------------------
+025600* INITIALIZATION
+025700*-----------------------------------------------------------------
+025800 1000-INITIALIZE.
+025900     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+026000     PERFORM 1050-PARSE-COMMAND-LINE THRU 1050-EXIT.
+026100     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+026200     ACCEPT WS-CURR-TIME FROM TIME.
+026300     PERFORM 1100-READ-TOLERANCE-PARM THRU 1100-EXIT.
+026400     PERFORM 1200-OPEN-COMMON-FILES THRU 1200-EXIT.
+026500     IF WS-BATCH-MODE
+026600         PERFORM 1300-OPEN-BATCH-FILES THRU 1300-EXIT
+026700         IF WS-RESTART-REQUESTED AND WS-RETURN-CODE < 8
+026800             PERFORM 1400-PROCESS-RESTART THRU 1400-EXIT
+026900         END-IF
+027000     END-IF.
+027100 1000-EXIT.
+027200     EXIT.
+027300
+027400 1050-PARSE-COMMAND-LINE.
+027500     MOVE SPACES TO WS-RUN-MODE.
+027600     MOVE SPACES TO WS-RESTART-FLAG.
+027700     UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+027800         INTO WS-RUN-MODE WS-RESTART-FLAG
+027900     END-UNSTRING.
+028000 1050-EXIT.
+028100     EXIT.
+028200
+028300 1100-READ-TOLERANCE-PARM.
+028400     MOVE ZERO TO WS-TOLERANCE.
+028500     OPEN INPUT TOLFILE.
+028600     IF WS-TOLPARM-STATUS = "00"
+028700         READ TOLFILE
+028800             AT END CONTINUE
+028900         END-READ
+029000         IF WS-TOLPARM-STATUS = "00"
+029100             MOVE TOL-THRESHOLD TO WS-TOLERANCE
+029200         END-IF
+029300         CLOSE TOLFILE
+029400     ELSE
+029500         DISPLAY "*** COMPARE - TOLPARM NOT FOUND - "
+029600             "PROCEEDING AT ZERO TOLERANCE"
+029700         IF WS-RETURN-CODE < 4
+029800             MOVE 4 TO WS-RETURN-CODE
+029900         END-IF
+030000     END-IF.
+030100 1100-EXIT.
+030200     EXIT.
+030300
+030400 1200-OPEN-COMMON-FILES.
+030500     OPEN EXTEND AUDITFILE.
+030600     IF WS-AUDIT-STATUS = "35"
+030700         OPEN OUTPUT AUDITFILE
+030800         IF WS-AUDIT-STATUS = "00"
+030900             CLOSE AUDITFILE
+031000             OPEN EXTEND AUDITFILE
+031100         END-IF
+031200     END-IF.
+031300     IF WS-AUDIT-STATUS NOT = "00"
+031400         DISPLAY "*** COMPARE - AUDITFILE NOT WRITABLE - "
+031500             WS-AUDIT-STATUS
+031600         MOVE 8 TO WS-RETURN-CODE
+031700     END-IF.
+031800     IF WS-BATCH-MODE AND NOT WS-RESTART-REQUESTED
+031900         OPEN OUTPUT ERRFILE
+032000     ELSE
+032100         OPEN EXTEND ERRFILE
+032200         IF WS-ERR-STATUS = "35"
+032300             OPEN OUTPUT ERRFILE
+032400         END-IF
+032500     END-IF.
+032600     IF WS-ERR-STATUS NOT = "00"
+032700         DISPLAY "*** COMPARE - ERRFILE NOT WRITABLE - "
+032800             WS-ERR-STATUS
+032900         MOVE 8 TO WS-RETURN-CODE
+033000     END-IF.
+033100     IF WS-BATCH-MODE AND NOT WS-RESTART-REQUESTED
+033200         OPEN OUTPUT GLEXTRACT
+033300     ELSE
+033400         OPEN EXTEND GLEXTRACT
+033500         IF WS-GLEXT-STATUS = "35"
+033600             OPEN OUTPUT GLEXTRACT
+033700         END-IF
+033800     END-IF.
+033900     IF WS-GLEXT-STATUS NOT = "00"
+034000         DISPLAY "*** COMPARE - GLEXTRACT NOT WRITABLE - "
+034100             WS-GLEXT-STATUS
+034200         MOVE 8 TO WS-RETURN-CODE
+034300     END-IF.
+034400 1200-EXIT.
+034500     EXIT.
+034600
+034700 1300-OPEN-BATCH-FILES.
+034800     OPEN INPUT INFILE.
+034900     IF WS-INFILE-STATUS NOT = "00"
+035000         DISPLAY "*** COMPARE - INFILE NOT AVAILABLE - "
+035100             WS-INFILE-STATUS
+035200         MOVE 8 TO WS-RETURN-CODE
+035300     ELSE
+035400         IF WS-RESTART-REQUESTED
+035500             OPEN EXTEND RESLTFILE
+035600             IF WS-RESLT-STATUS = "35"
+035700                 OPEN OUTPUT RESLTFILE
+035800             END-IF
+035900         ELSE
+036000             OPEN OUTPUT RESLTFILE
+036100         END-IF
+036200         IF WS-RESLT-STATUS NOT = "00"
+036300             DISPLAY "*** COMPARE - RESLTFILE NOT WRITABLE - "
+036400                 WS-RESLT-STATUS
+036500             MOVE 8 TO WS-RETURN-CODE
+036600         END-IF
+036700     END-IF.
+036800 1300-EXIT.
+036900     EXIT.
+037000
+037100 1400-PROCESS-RESTART.
+037200     MOVE ZERO TO WS-RECORDS-TO-SKIP.
+037300     OPEN INPUT CKPTFILE.
+037400     IF WS-CKPT-STATUS = "00"
+037500         READ CKPTFILE
+037600             AT END CONTINUE
+037700         END-READ
+037800         IF WS-CKPT-STATUS = "00"
+037900             MOVE CKPT-RECORDS-PROCESSED TO WS-RECORDS-TO-SKIP
+038000         END-IF
+038100         CLOSE CKPTFILE
+038200     END-IF.
+038300     IF WS-RECORDS-TO-SKIP > 0
+038400         PERFORM 1410-SKIP-INPUT-RECORD THRU 1410-EXIT
+038500             VARYING WS-SKIP-SUBSCRIPT FROM 1 BY 1
+038600             UNTIL WS-SKIP-SUBSCRIPT > WS-RECORDS-TO-SKIP
+038700                 OR WS-END-OF-INPUT
+038800     END-IF.
+038900 1400-EXIT.
+039000     EXIT.
+039100
+039200 1410-SKIP-INPUT-RECORD.
+039300     READ INFILE
+039400         AT END SET WS-END-OF-INPUT TO TRUE
+039500         NOT AT END ADD 1 TO WS-RECORDS-SKIPPED
+039600     END-READ.
+039700 1410-EXIT.
+039800     EXIT.
+039900
+040000*-----------------------------------------------------------------
+040100* BATCH MODE
+040200*-----------------------------------------------------------------
+040300 2000-PROCESS-BATCH.
+040400     IF NOT WS-END-OF-INPUT
+040500         PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+040600     END-IF.
+040700     PERFORM 2200-PROCESS-ONE-PAIR THRU 2200-EXIT
+040800         UNTIL WS-END-OF-INPUT.
+040900     PERFORM 2750-WRITE-FINAL-CHECKPOINT THRU 2750-EXIT.
+041000     CLOSE INFILE.
+041100     CLOSE RESLTFILE.
+041200     DISPLAY "PAIRS READ:      " WS-RECORDS-READ.
+041300     DISPLAY "PAIRS PROCESSED: " WS-RECORDS-PROCESSED.
+041400     DISPLAY "PAIRS REJECTED:  " WS-RECORDS-REJECTED.
+041500 2000-EXIT.
+041600     EXIT.
+041700
+041800 2100-READ-INPUT-RECORD.
+041900     READ INFILE
+042000         AT END SET WS-END-OF-INPUT TO TRUE
+042100         NOT AT END ADD 1 TO WS-RECORDS-READ
+042200     END-READ.
+042300 2100-EXIT.
+042400     EXIT.
+042500
+042600 2200-PROCESS-ONE-PAIR.
+042700     PERFORM 2300-VALIDATE-PAIR THRU 2300-EXIT.
+042800     IF WS-DATA-IS-VALID
+042900         PERFORM 2400-COMPARE-NUMBERS THRU 2400-EXIT
+043000         PERFORM 2500-CHECK-MATERIALITY THRU 2500-EXIT
+043100         PERFORM 2600-WRITE-RESULT THRU 2600-EXIT
+043200         PERFORM 2650-WRITE-AUDIT-DETAIL THRU 2650-EXIT
+043300         IF WS-IS-MATERIAL
+043400             PERFORM 2800-WRITE-GL-EXTRACT THRU 2800-EXIT
+043500         END-IF
+043600         ADD 1 TO WS-RECORDS-PROCESSED
+043700     ELSE
+043800         PERFORM 2350-WRITE-ERROR-RECORD THRU 2350-EXIT
+043900         ADD 1 TO WS-RECORDS-REJECTED
+044000     END-IF.
+044100     ADD 1 TO WS-CHECKPOINT-COUNTER.
+044200     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+044300         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+044400         MOVE ZERO TO WS-CHECKPOINT-COUNTER
+044500     END-IF.
+044600     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+044700 2200-EXIT.
+044800     EXIT.
+044900
+045000 2300-VALIDATE-PAIR.
+045100     SET WS-DATA-IS-VALID TO TRUE.
+045200     MOVE SPACES TO WS-REJECT-REASON.
+045300     IF CMP-NUM1-X IS NOT NUMERIC
+045400         SET WS-DATA-IS-INVALID TO TRUE
+045500         MOVE "NUM1 NOT NUMERIC" TO WS-REJECT-REASON
+045600     END-IF.
+045700     IF CMP-NUM2-X IS NOT NUMERIC
+045800         SET WS-DATA-IS-INVALID TO TRUE
+045900         IF WS-REJECT-REASON = SPACES
+046000             MOVE "NUM2 NOT NUMERIC" TO WS-REJECT-REASON
+046100         ELSE
+046200             MOVE "NUM1 AND NUM2 NOT NUMERIC" TO WS-REJECT-REASON
+046300         END-IF
+046400     END-IF.
+046500     IF WS-DATA-IS-VALID
+046600         MOVE CMP-NUM1-X TO WS-NUM1
+046700         MOVE CMP-NUM2-X TO WS-NUM2
+046800     ELSE
+046900         MOVE CMP-NUM1-X TO WS-ERR-NUM1-DISPLAY
+047000         MOVE CMP-NUM2-X TO WS-ERR-NUM2-DISPLAY
+047100     END-IF.
+047200 2300-EXIT.
+047300     EXIT.
+047400
+047500 2350-WRITE-ERROR-RECORD.
+047600     INITIALIZE ERR-RECORD WITH FILLER.
+047700     MOVE WS-CURR-DATE TO ERR-DATE.
+047800     MOVE WS-CURR-TIME TO ERR-TIME.
+047900     MOVE WS-ERR-NUM1-DISPLAY TO ERR-INPUT-NUM1.
+048000     MOVE WS-ERR-NUM2-DISPLAY TO ERR-INPUT-NUM2.
+048100     MOVE WS-REJECT-REASON TO ERR-REASON.
+048200     WRITE ERR-RECORD.
+048300 2350-EXIT.
+048400     EXIT.
+048500
+048600 2400-COMPARE-NUMBERS.
+048700     IF WS-NUM1 = WS-NUM2
+048800         MOVE ZERO TO WS-VARIANCE
+048900         SET WS-OUTCOME-EQUAL TO TRUE
+049000     ELSE
+049100         IF WS-NUM1 > WS-NUM2
+049200             SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-VARIANCE
+049300             SET WS-OUTCOME-FIRST-GREATER TO TRUE
+049400         ELSE
+049500             SUBTRACT WS-NUM1 FROM WS-NUM2 GIVING WS-VARIANCE
+049600             SET WS-OUTCOME-SECOND-GREATER TO TRUE
+049700         END-IF
+049800     END-IF.
+049900 2400-EXIT.
+050000     EXIT.
+050100
+050200 2500-CHECK-MATERIALITY.
+050300     IF WS-VARIANCE > WS-TOLERANCE
+050400         SET WS-IS-MATERIAL TO TRUE
+050500     ELSE
+050600         SET WS-IS-WITHIN-TOLERANCE TO TRUE
+050700     END-IF.
+050800 2500-EXIT.
+050900     EXIT.
+051000
+051100 2600-WRITE-RESULT.
+051200     INITIALIZE CMP-RESULT-RECORD WITH FILLER.
+051300     MOVE WS-NUM1 TO RES-NUM1.
+051400     MOVE WS-NUM2 TO RES-NUM2.
+051500     MOVE WS-VARIANCE TO RES-VARIANCE.
+051600     MOVE WS-OUTCOME TO RES-OUTCOME.
+051700     IF WS-IS-MATERIAL
+051800         MOVE "MATERIAL BREAK" TO RES-MATERIALITY
+051900     ELSE
+052000         MOVE "WITHIN TOLERANCE" TO RES-MATERIALITY
+052100     END-IF.
+052200     WRITE CMP-RESULT-RECORD.
+052300 2600-EXIT.
+052400     EXIT.
+052500
+052600 2650-WRITE-AUDIT-DETAIL.
+052700     INITIALIZE AUD-RECORD WITH FILLER.
+052800     SET AUD-DETAIL-RECORD TO TRUE.
+052900     MOVE WS-CURR-DATE TO AUD-DATE.
+053000     MOVE WS-CURR-TIME TO AUD-TIME.
+053100     MOVE WS-NUM1 TO AUD-NUM1.
+053200     MOVE WS-NUM2 TO AUD-NUM2.
+053300     MOVE WS-VARIANCE TO AUD-VARIANCE.
+053400     MOVE WS-OUTCOME TO AUD-OUTCOME.
+053500     IF WS-IS-MATERIAL
+053600         SET AUD-MATERIAL TO TRUE
+053700     ELSE
+053800         SET AUD-WITHIN-TOLERANCE TO TRUE
+053900     END-IF.
+054000     WRITE AUD-RECORD.
+054100 2650-EXIT.
+054200     EXIT.
+054300
+054400 2800-WRITE-GL-EXTRACT.
+054500     INITIALIZE GL-EXTRACT-RECORD WITH FILLER.
+054600     MOVE "AJ" TO GL-RECORD-TYPE.
+054700     MOVE WS-CURR-DATE TO GL-RUN-DATE.
+054800     MOVE WS-NUM1 TO GL-BALANCE-1.
+054900     MOVE WS-NUM2 TO GL-BALANCE-2.
+055000     COMPUTE WS-SIGNED-VARIANCE = WS-NUM1 - WS-NUM2.
+055100     MOVE WS-SIGNED-VARIANCE TO GL-VARIANCE-AMOUNT.
+055200     MOVE "VARB" TO GL-ADJUSTMENT-CODE.
+055300     WRITE GL-EXTRACT-RECORD.
+055400 2800-EXIT.
+055500     EXIT.
+055600
+055700 2700-WRITE-CHECKPOINT.
+055800     INITIALIZE CKPT-RECORD WITH FILLER.
+055900     MOVE WS-RUN-ID TO CKPT-RUN-ID.
+056000     MOVE WS-CURR-DATE TO CKPT-RUN-DATE.
+056100     COMPUTE CKPT-RECORDS-PROCESSED =
+056200         WS-RECORDS-SKIPPED + WS-RECORDS-READ.
+056300     SET CKPT-IN-PROGRESS TO TRUE.
+056400     OPEN OUTPUT CKPTFILE.
+056500     IF WS-CKPT-STATUS NOT = "00"
+056600         DISPLAY "*** COMPARE - CKPTFILE NOT WRITABLE - RESTART "
+056700             "NOT AVAILABLE IF THIS RUN IS INTERRUPTED - "
+056800             WS-CKPT-STATUS
+056900         IF WS-RETURN-CODE < 4
+057000             MOVE 4 TO WS-RETURN-CODE
+057100         END-IF
+057200     ELSE
+057300         WRITE CKPT-RECORD
+057400         IF WS-CKPT-STATUS NOT = "00"
+057500             DISPLAY "*** COMPARE - CKPTFILE WRITE FAILED - "
+057600                 "RESTART NOT AVAILABLE IF INTERRUPTED - "
+057700                 WS-CKPT-STATUS
+057800             IF WS-RETURN-CODE < 4
+057900                 MOVE 4 TO WS-RETURN-CODE
+058000             END-IF
+058100         END-IF
+058200         CLOSE CKPTFILE
+058300     END-IF.
+058400 2700-EXIT.
+058500     EXIT.
+058600
+058700 2750-WRITE-FINAL-CHECKPOINT.
+058800     INITIALIZE CKPT-RECORD WITH FILLER.
+058900     MOVE WS-RUN-ID TO CKPT-RUN-ID.
+059000     MOVE WS-CURR-DATE TO CKPT-RUN-DATE.
+059100     COMPUTE CKPT-RECORDS-PROCESSED =
+059200         WS-RECORDS-SKIPPED + WS-RECORDS-READ.
+059300     SET CKPT-COMPLETE TO TRUE.
+059400     OPEN OUTPUT CKPTFILE.
+059500     IF WS-CKPT-STATUS NOT = "00"
+059600         DISPLAY "*** COMPARE - CKPTFILE NOT WRITABLE - FINAL "
+059700             "CHECKPOINT NOT RECORDED - " WS-CKPT-STATUS
+059800         IF WS-RETURN-CODE < 4
+059900             MOVE 4 TO WS-RETURN-CODE
+060000         END-IF
+060100     ELSE
+060200         WRITE CKPT-RECORD
+060300         IF WS-CKPT-STATUS NOT = "00"
+060400             DISPLAY "*** COMPARE - CKPTFILE WRITE FAILED - "
+060500                 "FINAL CHECKPOINT NOT RECORDED - " WS-CKPT-STATUS
+060600             IF WS-RETURN-CODE < 4
+060700                 MOVE 4 TO WS-RETURN-CODE
+060800             END-IF
+060900         END-IF
+061000         CLOSE CKPTFILE
+061100     END-IF.
+061200 2750-EXIT.
+061300     EXIT.
+061400
+061500*-----------------------------------------------------------------
+061600* INTERACTIVE MODE
+061700*-----------------------------------------------------------------
+061800 3000-PROCESS-INTERACTIVE.
+061900     PERFORM 3100-ACCEPT-VALID-NUM1 THRU 3100-EXIT.
+062000     PERFORM 3200-ACCEPT-VALID-NUM2 THRU 3200-EXIT.
+062100     PERFORM 2400-COMPARE-NUMBERS THRU 2400-EXIT.
+062200     IF WS-OUTCOME-EQUAL
+062300         DISPLAY "The numbers are equal"
+062400     ELSE
+062500         IF WS-OUTCOME-FIRST-GREATER
+062600             DISPLAY "The first number is greater"
+062700         ELSE
+062800             DISPLAY "The second number is greater"
+062900         END-IF
+063000     END-IF.
+063100     DISPLAY "Variance: " WS-VARIANCE.
+063200     PERFORM 2500-CHECK-MATERIALITY THRU 2500-EXIT.
+063300     IF WS-IS-MATERIAL
+063400         DISPLAY "*** MATERIAL BREAK - EXCEEDS TOLERANCE OF "
+063500             WS-TOLERANCE " ***"
+063600     ELSE
+063700         DISPLAY "WITHIN TOLERANCE OF " WS-TOLERANCE
+063800     END-IF.
+063900     PERFORM 2650-WRITE-AUDIT-DETAIL THRU 2650-EXIT.
+064000     IF WS-IS-MATERIAL
+064100         PERFORM 2800-WRITE-GL-EXTRACT THRU 2800-EXIT
+064200     END-IF.
+064300 3000-EXIT.
+064400     EXIT.
+064500
+064600 3100-ACCEPT-VALID-NUM1.
+064700     MOVE "N" TO WS-FIELD-VALID-SWITCH.
+064800     PERFORM 3110-PROMPT-NUM1 THRU 3110-EXIT
+064900         UNTIL WS-FIELD-IS-VALID.
+065000 3100-EXIT.
+065100     EXIT.
+065200
+065300 3110-PROMPT-NUM1.
+065400     DISPLAY "Enter First Number".
+065500     ACCEPT WS-NUM1-X.
+065600     IF WS-NUM1-X IS NUMERIC
+065700         MOVE WS-NUM1-X TO WS-NUM1
+065800         SET WS-FIELD-IS-VALID TO TRUE
+065900     ELSE
+066000         DISPLAY "*** INVALID ENTRY - NUMERIC ONLY - RE-ENTER ***"
+066100         MOVE WS-NUM1-X TO WS-ERR-NUM1-DISPLAY
+066200         MOVE SPACES TO WS-ERR-NUM2-DISPLAY
+066300         MOVE "NUM1 NOT NUMERIC" TO WS-REJECT-REASON
+066400         PERFORM 2350-WRITE-ERROR-RECORD THRU 2350-EXIT
+066500     END-IF.
+066600 3110-EXIT.
+066700     EXIT.
+066800
+066900 3200-ACCEPT-VALID-NUM2.
+067000     MOVE "N" TO WS-FIELD-VALID-SWITCH.
+067100     PERFORM 3210-PROMPT-NUM2 THRU 3210-EXIT
+067200         UNTIL WS-FIELD-IS-VALID.
+067300 3200-EXIT.
+067400     EXIT.
+067500
+067600 3210-PROMPT-NUM2.
+067700     DISPLAY "Enter Second Number".
+067800     ACCEPT WS-NUM2-X.
+067900     IF WS-NUM2-X IS NUMERIC
+068000         MOVE WS-NUM2-X TO WS-NUM2
+068100         SET WS-FIELD-IS-VALID TO TRUE
+068200     ELSE
+068300         DISPLAY "*** INVALID ENTRY - NUMERIC ONLY - RE-ENTER ***"
+068400         MOVE SPACES TO WS-ERR-NUM1-DISPLAY
+068500         MOVE WS-NUM2-X TO WS-ERR-NUM2-DISPLAY
+068600         MOVE "NUM2 NOT NUMERIC" TO WS-REJECT-REASON
+068700         PERFORM 2350-WRITE-ERROR-RECORD THRU 2350-EXIT
+068800     END-IF.
+068900 3210-EXIT.
+069000     EXIT.
+069100
+069200*-----------------------------------------------------------------
+069300* TERMINATION
+069400*-----------------------------------------------------------------
+069500 8000-TERMINATE.
+069600     CLOSE INFILE.
+069700     CLOSE RESLTFILE.
+069800     CLOSE AUDITFILE.
+069900     CLOSE ERRFILE.
+070000     CLOSE GLEXTRACT.
+070100 8000-EXIT.
+070200     EXIT.
