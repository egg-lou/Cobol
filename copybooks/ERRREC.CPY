@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200* ERRREC.CPY
+000300* Error/reject record, one per pair that fails numeric edit,
+000400* written to ERRFILE instead of abending the run.
+000500*
+000600* MODIFICATION HISTORY
+000700*   08/09/2026  DRO  Original layout.
+000800*****************************************************************
+000900 01  ERR-RECORD.
+001000     05  ERR-DATE                PIC 9(08).
+001100     05  ERR-TIME                PIC 9(08).
+001200     05  ERR-INPUT-NUM1          PIC X(05).
+001300     05  ERR-INPUT-NUM2          PIC X(05).
+001400     05  ERR-REASON              PIC X(30).
+001500     05  FILLER                  PIC X(31).
