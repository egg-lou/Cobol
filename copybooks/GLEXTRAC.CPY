@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200* GLEXTRAC.CPY
+000300* GL adjustment-posting interface record.  Written by
+000400* compare.cbl for every pair whose variance is flagged a
+000500* material break against the TOLPARM threshold, in the fixed
+000600* format the downstream GL posting job expects, so a material
+000700* break no longer has to be retyped into that system by hand.
+000800*
+000900* MODIFICATION HISTORY
+001000*   08/09/2026  DRO  Original layout.
+001100*   08/09/2026  DRO  GL-VARIANCE-AMOUNT carried a sign and two
+001200*                    decimal places that nothing ever populated -
+001300*                    compare.cbl only ever moved in an unsigned,
+001400*                    whole-number absolute difference.  Balances
+001500*                    are always whole numbers, so V99 is dropped;
+001600*                    the sign is kept, now derived from which
+001700*                    balance is greater, so the downstream GL job
+001800*                    can tell a debit adjustment from a credit
+001900*                    one instead of always receiving a positive
+002000*                    amount.  FILLER grows to keep the record
+002100*                    length unchanged.
+002200*****************************************************************
+002300 01  GL-EXTRACT-RECORD.
+002400     05  GL-RECORD-TYPE          PIC X(02) VALUE "AJ".
+002500     05  GL-RUN-DATE             PIC 9(08).
+002600     05  GL-BALANCE-1            PIC 9(05).
+002700     05  GL-BALANCE-2            PIC 9(05).
+002800     05  GL-VARIANCE-AMOUNT      PIC S9(05)
+002900         SIGN IS LEADING SEPARATE CHARACTER.
+003000     05  GL-ADJUSTMENT-CODE      PIC X(04) VALUE "VARB".
+003100     05  FILLER                  PIC X(22).
