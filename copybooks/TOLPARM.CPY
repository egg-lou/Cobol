@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200* TOLPARM.CPY
+000300* Tolerance parameter card read once at start-up by compare.cbl.
+000400* Ops edit TOL-THRESHOLD between runs instead of a value baked
+000500* into the program.  Any variance greater than this amount is a
+000600* material break; anything at or below it is within tolerance.
+000700*
+000800* MODIFICATION HISTORY
+000900*   08/09/2026  DRO  Original layout.
+001000*****************************************************************
+001100 01  TOL-PARM-RECORD.
+001200     05  TOL-THRESHOLD           PIC 9(05).
+001300     05  FILLER                  PIC X(75).
