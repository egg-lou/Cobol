@@ -0,0 +1,50 @@
+000100*****************************************************************
+000200* AUDITREC.CPY
+000300* Audit trail record.  Written by compare.cbl (detail records,
+000400* one per comparison) and by hello-world.cbl (the run-header
+000500* record written at the start of the nightly cycle).  A header
+000600* record and a detail record are the same physical length -
+000700* AUD-HEADER-DATA and AUD-DETAIL-DATA REDEFINE the same slot.
+000800*
+000900* MODIFICATION HISTORY
+001000*   08/09/2026  DRO  Original layout - timestamp, Num1, Num2,
+001100*                    and the outcome DISPLAYed to the operator.
+001200*   08/09/2026  DRO  Added AUD-VARIANCE and gave AUD-OUTCOME
+001300*                    condition names, one per outcome, now that
+001400*                    NUMBERS ARE EQUAL is its own outcome instead
+001500*                    of falling into SECOND NUMBER GREATER.
+001600*   08/09/2026  DRO  Added AUD-MATERIALITY - M(aterial break) or
+001700*                    T(within tolerance), per the TOLPARM
+001800*                    threshold.
+001900*   08/09/2026  DRO  Added AUD-RECORD-TYPE and AUD-HEADER-DATA so
+002000*                    hello-world.cbl can write a run-header record
+002100*                    at the start of the cycle, ahead of
+002200*                    compare.cbl's detail records.
+002300*****************************************************************
+002400 01  AUD-RECORD.
+002500     05  AUD-RECORD-TYPE             PIC X(01).
+002600         88  AUD-HEADER-RECORD           VALUE "H".
+002700         88  AUD-DETAIL-RECORD           VALUE "D".
+002800     05  AUD-TIMESTAMP.
+002900         10  AUD-DATE                PIC 9(08).
+003000         10  AUD-TIME                PIC 9(08).
+003100     05  AUD-DETAIL-DATA.
+003200         10  AUD-NUM1                PIC 9(05).
+003300         10  AUD-NUM2                PIC 9(05).
+003400         10  AUD-VARIANCE            PIC 9(05).
+003500         10  AUD-OUTCOME             PIC X(22).
+003600             88  AUD-OUTCOME-EQUAL           VALUE
+003700                 "NUMBERS ARE EQUAL     ".
+003800             88  AUD-OUTCOME-FIRST-GREATER   VALUE
+003900                 "FIRST NUMBER GREATER  ".
+004000             88  AUD-OUTCOME-SECOND-GREATER  VALUE
+004100                 "SECOND NUMBER GREATER ".
+004200         10  AUD-MATERIALITY         PIC X(01).
+004300             88  AUD-MATERIAL            VALUE "M".
+004400             88  AUD-WITHIN-TOLERANCE    VALUE "T".
+004500         10  FILLER                  PIC X(10).
+004600     05  AUD-HEADER-DATA REDEFINES AUD-DETAIL-DATA.
+004700         10  AUD-JOB-NAME            PIC X(08).
+004800         10  AUD-OPERATOR-ID         PIC X(08).
+004900         10  AUD-RETURN-CODE         PIC 9(04).
+005000         10  FILLER                  PIC X(28).
