@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200* CMPPAIR.CPY
+000300* Input record layout for the compare.cbl batch mode input file.
+000400* One record holds one Num1/Num2 pair to be compared.  The
+000500* fields are carried as PIC X on the way in so an operator typo
+000600* can be trapped by 2300-VALIDATE-PAIR instead of blowing up the
+000700* ACCEPT/READ with a data exception.
+000800*
+000900* MODIFICATION HISTORY
+001000*   08/09/2026  DRO  Original layout for batch mode.
+001100*   08/09/2026  DRO  Changed Num1/Num2 from PIC 9 to PIC X so a
+001200*                    non-numeric entry can be edit-checked instead
+001300*                    of abending the run with a data exception.
+001400*****************************************************************
+001500 01  CMP-INPUT-RECORD.
+001600     05  CMP-NUM1-X              PIC X(05).
+001700     05  FILLER                  PIC X(01).
+001800     05  CMP-NUM2-X              PIC X(05).
+001900     05  FILLER                  PIC X(69).
