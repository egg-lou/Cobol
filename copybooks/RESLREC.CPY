@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200* RESLREC.CPY
+000300* Batch mode result line, one per pair, written to RESLTFILE.
+000400*
+000500* MODIFICATION HISTORY
+000600*   08/09/2026  DRO  Original layout for batch mode.
+000700*   08/09/2026  DRO  Added RES-VARIANCE - the absolute difference
+000800*                    between Num1 and Num2, not just which one is
+000900*                    bigger.
+000950*   08/09/2026  DRO  Added RES-MATERIALITY - MATERIAL BREAK or
+000960*                    WITHIN TOLERANCE, per the TOLPARM threshold.
+001000*****************************************************************
+001100 01  CMP-RESULT-RECORD.
+001200     05  RES-NUM1                PIC ZZZZ9.
+001300     05  FILLER                  PIC X(02)   VALUE SPACES.
+001400     05  RES-NUM2                PIC ZZZZ9.
+001500     05  FILLER                  PIC X(02)   VALUE SPACES.
+001600     05  RES-VARIANCE            PIC ZZZZ9.
+001700     05  FILLER                  PIC X(02)   VALUE SPACES.
+001800     05  RES-OUTCOME             PIC X(22).
+001850     05  RES-MATERIALITY         PIC X(16).
+001900     05  FILLER                  PIC X(20).
