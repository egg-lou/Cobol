@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200* CKPTREC.CPY
+000300* Checkpoint record for the compare.cbl batch run.  CKPTFILE
+000400* always holds exactly one of these records, rewritten every
+000500* WS-CHECKPOINT-INTERVAL pairs.  A restart run reads it to find
+000600* out how many input records to skip before resuming.
+000700*
+000800* MODIFICATION HISTORY
+000900*   08/09/2026  DRO  Original layout.
+001000*****************************************************************
+001100 01  CKPT-RECORD.
+001200     05  CKPT-RUN-ID             PIC X(08).
+001300     05  CKPT-RUN-DATE           PIC 9(08).
+001400     05  CKPT-RECORDS-PROCESSED  PIC 9(07).
+001500     05  CKPT-STATUS             PIC X(01).
+001600         88  CKPT-IN-PROGRESS        VALUE "I".
+001700         88  CKPT-COMPLETE           VALUE "C".
+001800     05  FILLER                  PIC X(15).
